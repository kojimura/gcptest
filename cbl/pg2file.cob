@@ -0,0 +1,246 @@
+000010*-----------------------------------------------------------------
+000020*  IDENTIFICATION DIVISION
+000030*-----------------------------------------------------------------
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. PG2FILE.
+000060 AUTHOR. K-TANAKA.
+000070 INSTALLATION. DATA-LOADING-GROUP.
+000080 DATE-WRITTEN. 2026-08-09.
+000090 DATE-COMPILED.
+000100*-----------------------------------------------------------------
+000110*  Companion to FILE2PG.  Extracts testdata back out of Postgres
+000120*  into a HDR/DET/TRL file built from the same IN-RECORD layout
+000130*  FILE2PG reads, so the extract can be diffed against the
+000140*  original data.txt to prove a load actually took.
+000150*
+000160*  Modification History
+000170*  Date       Init  Description
+000180*  ---------- ----  ----------------------------------------------
+000190*  2026-08-09  kt   Original version, written alongside FILE2PG's
+000200*                   move to a shared INRECORD.CPY copybook.
+000205*  2026-08-09  kt   Moved PARM-RECORD out into a shared PARMREC
+000207*                   copybook alongside FILE2PG, instead of
+000208*                   keeping two copies of the layout.
+000209*  2026-08-09  kt   Dropped the unused WS-ABORT-SW switch; the
+000210*                   abort path here has no loop or IF governed
+000211*                   by it, it just displays and stops the run.
+000212*-----------------------------------------------------------------
+000247 ENVIRONMENT DIVISION.
+000248 INPUT-OUTPUT SECTION.
+000249 FILE-CONTROL.
+000250     SELECT PARM-FILE ASSIGN DYNAMIC WS-PARM-FILENAME
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS WS-PARM-STATUS.
+000280
+000290     SELECT STAGE-FILE ASSIGN TO "pg2file.stage"
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+000310
+000320     SELECT DETAIL-TEMP-FILE ASSIGN TO "pg2file.det"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340
+000350     SELECT OUTFILE ASSIGN TO "extract.txt"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  PARM-FILE.
+000410     COPY "parmrec.cpy".
+000460
+000470 FD  STAGE-FILE.
+000480 01  STAGE-RECORD            PIC X(80).
+000490
+000500 FD  DETAIL-TEMP-FILE.
+000510     COPY "inrecord.cpy".
+000520
+000530 FD  OUTFILE.
+000540 01  OUT-RECORD               PIC X(59).
+000550
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-SWITCHES.
+000580     05  WS-EOF-SW           PIC X(01) VALUE "N".
+000590         88  WS-EOF                    VALUE "Y".
+000620
+000630 01  WS-COUNTERS.
+000640     05  WS-DETAIL-COUNT     PIC 9(07) COMP.
+000650     05  WS-CNT-DISP         PIC 9(07).
+000660
+000670 01  WS-PARM-FILENAME        PIC X(40) VALUE "file2pg.parm".
+000680 01  WS-CMD-ARG              PIC X(40).
+000690 01  WS-PARM-STATUS          PIC X(02).
+000700
+000710 01  WS-DB-HOST              PIC X(40) VALUE "localhost".
+000720 01  WS-DB-NAME              PIC X(30) VALUE "mydb".
+000730 01  WS-DB-USER              PIC X(30) VALUE "myuser".
+000740
+000750 01  WS-CMD                  PIC X(512).
+000760 01  WS-RC                   PIC S9(04).
+000770 01  WS-RC-DISP              PIC -(4)9.
+000780 01  WS-ABORT-MSG            PIC X(60).
+000790
+000800 01  WS-STAGE-FIELDS.
+000810     05  WS-STAGE-ID         PIC X(05).
+000820     05  WS-STAGE-NAME       PIC X(20).
+000830     05  WS-STAGE-EMAIL      PIC X(30).
+000840
+000850 01  WS-RUN-DATE             PIC X(08).
+000860 01  WS-TODAY                PIC 9(08).
+000870
+000880 PROCEDURE DIVISION.
+000890*-----------------------------------------------------------------
+000900*  0000-MAINLINE
+000910*-----------------------------------------------------------------
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000940     PERFORM 2000-EXTRACT-FROM-DB THRU 2000-EXIT
+000950     PERFORM 3000-BUILD-DETAIL-TEMP THRU 3000-EXIT
+000960     PERFORM 4000-WRITE-OUTFILE THRU 4000-EXIT
+000970     PERFORM 5000-FINALIZE THRU 5000-EXIT
+000980     GO TO 9999-EXIT-PROGRAM.
+000990
+001000*-----------------------------------------------------------------
+001010*  1000-INITIALIZE  --  read the same connection parameters
+001020*  FILE2PG uses, so both programs always point at one database
+001030*-----------------------------------------------------------------
+001040 1000-INITIALIZE.
+001050     ACCEPT WS-CMD-ARG FROM COMMAND-LINE
+001060     IF WS-CMD-ARG NOT = SPACES
+001070         MOVE WS-CMD-ARG TO WS-PARM-FILENAME
+001080     END-IF
+001090     OPEN INPUT PARM-FILE
+001100     IF WS-PARM-STATUS = "00"
+001110         READ PARM-FILE
+001120             AT END
+001130                 DISPLAY "PG2FILE: PARM FILE EMPTY, DEFAULTS USED"
+001140             NOT AT END
+001150                 MOVE PARM-DB-HOST   TO WS-DB-HOST
+001160                 MOVE PARM-DB-NAME   TO WS-DB-NAME
+001170                 MOVE PARM-DB-USER   TO WS-DB-USER
+001180         END-READ
+001190         CLOSE PARM-FILE
+001200     ELSE
+001210         DISPLAY "PG2FILE: NO PARM FILE " WS-PARM-FILENAME
+001220             ", DEFAULTS USED"
+001230     END-IF
+001240     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+001250     MOVE WS-TODAY TO WS-RUN-DATE.
+001260 1000-EXIT.
+001270     EXIT.
+001280
+001290*-----------------------------------------------------------------
+001300*  2000-EXTRACT-FROM-DB  --  one psql call pulls the whole table
+001310*  out as tab-delimited text, same spirit as FILE2PG's bulk COPY
+001320*-----------------------------------------------------------------
+001330 2000-EXTRACT-FROM-DB.
+001340     STRING
+001341         "psql -h "  DELIMITED BY SIZE
+001342         WS-DB-HOST  DELIMITED BY SPACE
+001343         " -U "      DELIMITED BY SIZE
+001344         WS-DB-USER  DELIMITED BY SPACE
+001345         " -d "      DELIMITED BY SIZE
+001346         WS-DB-NAME  DELIMITED BY SPACE
+001380         " -c ""\copy (SELECT id, name, email FROM testdata "
+001390         "ORDER BY id) TO 'pg2file.stage' WITH (FORMAT text)"""
+001400         DELIMITED BY SIZE
+001410         INTO WS-CMD
+001420     END-STRING
+001430     CALL "SYSTEM" USING WS-CMD
+001440     MOVE RETURN-CODE TO WS-RC
+001450     IF WS-RC NOT = 0
+001460         MOVE WS-RC TO WS-RC-DISP
+001470         DISPLAY "PG2FILE: EXTRACT FROM TESTDATA FAILED, RC="
+001480             WS-RC-DISP
+001490         MOVE "EXTRACT FROM TESTDATA FAILED" TO WS-ABORT-MSG
+001500         PERFORM 9999-ABORT-RUN
+001510     END-IF.
+001520 2000-EXIT.
+001530     EXIT.
+001540
+001550*-----------------------------------------------------------------
+001560*  3000-BUILD-DETAIL-TEMP  --  reshape the psql extract into
+001570*  IN-RECORD detail rows, counting as we go
+001580*-----------------------------------------------------------------
+001590 3000-BUILD-DETAIL-TEMP.
+001600     OPEN INPUT STAGE-FILE
+001610     OPEN OUTPUT DETAIL-TEMP-FILE
+001620     PERFORM 3010-CONVERT-ONE-ROW THRU 3010-EXIT
+001630         UNTIL WS-EOF
+001640     CLOSE STAGE-FILE
+001650     CLOSE DETAIL-TEMP-FILE.
+001660 3000-EXIT.
+001670     EXIT.
+001680
+001690 3010-CONVERT-ONE-ROW.
+001700     READ STAGE-FILE
+001710         AT END
+001720             SET WS-EOF TO TRUE
+001730         NOT AT END
+001735             MOVE SPACES TO IN-RECORD
+001740             MOVE SPACES TO WS-STAGE-ID WS-STAGE-NAME
+001745                 WS-STAGE-EMAIL
+001750             UNSTRING STAGE-RECORD DELIMITED BY X"09"
+001760                 INTO WS-STAGE-ID WS-STAGE-NAME WS-STAGE-EMAIL
+001770             END-UNSTRING
+001780             MOVE "DET" TO IR-REC-TYPE
+001790             MOVE "A"   TO IR-TRANS-CODE
+001800             MOVE WS-STAGE-ID    TO IR-ID
+001810             MOVE WS-STAGE-NAME  TO IR-NAME
+001820             MOVE WS-STAGE-EMAIL TO IR-EMAIL
+001830             WRITE IN-RECORD
+001840             ADD 1 TO WS-DETAIL-COUNT
+001850     END-READ.
+001860 3010-EXIT.
+001870     EXIT.
+001880
+001890*-----------------------------------------------------------------
+001900*  4000-WRITE-OUTFILE  --  HDR, the converted detail rows, TRL
+001910*-----------------------------------------------------------------
+001920 4000-WRITE-OUTFILE.
+001930     OPEN OUTPUT OUTFILE
+001940     MOVE SPACES TO IN-RECORD
+001950     MOVE "HDR" TO IR-REC-TYPE
+001960     MOVE WS-RUN-DATE TO IR-RUN-DATE
+001970     MOVE WS-DETAIL-COUNT TO IR-REC-COUNT
+001980     MOVE IN-RECORD TO OUT-RECORD
+001990     WRITE OUT-RECORD
+002000     OPEN INPUT DETAIL-TEMP-FILE
+002010     MOVE "N" TO WS-EOF-SW
+002020     PERFORM 4010-COPY-ONE-DETAIL THRU 4010-EXIT
+002030         UNTIL WS-EOF
+002040     CLOSE DETAIL-TEMP-FILE
+002050     MOVE SPACES TO IN-RECORD
+002060     MOVE "TRL" TO IR-REC-TYPE
+002070     MOVE WS-DETAIL-COUNT TO IR-REC-COUNT
+002080     MOVE IN-RECORD TO OUT-RECORD
+002090     WRITE OUT-RECORD
+002100     CLOSE OUTFILE.
+002110 4000-EXIT.
+002120     EXIT.
+002130
+002140 4010-COPY-ONE-DETAIL.
+002150     READ DETAIL-TEMP-FILE
+002160         AT END
+002170             SET WS-EOF TO TRUE
+002180         NOT AT END
+002190             MOVE IN-RECORD TO OUT-RECORD
+002200             WRITE OUT-RECORD
+002210     END-READ.
+002220 4010-EXIT.
+002230     EXIT.
+002240
+002250*-----------------------------------------------------------------
+002260*  5000-FINALIZE
+002270*-----------------------------------------------------------------
+002280 5000-FINALIZE.
+002290     MOVE WS-DETAIL-COUNT TO WS-CNT-DISP
+002300     DISPLAY "PG2FILE: EXTRACTED " WS-CNT-DISP
+002310         " ROWS FROM TESTDATA TO EXTRACT.TXT".
+002320 5000-EXIT.
+002330     EXIT.
+002340
+002350 9999-ABORT-RUN.
+002360     DISPLAY "PG2FILE: " WS-ABORT-MSG
+002380     MOVE 16 TO RETURN-CODE
+002390     GO TO 9999-EXIT-PROGRAM.
+002400
+002410 9999-EXIT-PROGRAM.
+002420     STOP RUN.
