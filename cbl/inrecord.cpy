@@ -0,0 +1,38 @@
+000010*-----------------------------------------------------------------
+000020*  INRECORD.CPY
+000030*
+000040*  Shared record layout for the FILE2PG / PG2FILE suite.  One
+000050*  physical record format covers all three record kinds moved
+000060*  between data.txt and testdata:
+000070*
+000080*    IR-REC-TYPE = "HDR"  - leading control record (run date and
+000090*                           expected detail count, via IR-CONTROL)
+000100*    IR-REC-TYPE = "DET"  - a customer add/change/delete record
+000110*                           (via IR-DETAIL)
+000120*    IR-REC-TYPE = "TRL"  - trailing control record (actual
+000130*                           detail count, via IR-CONTROL)
+000140*
+000150*  Keeping this in one copybook means FILE2PG (load) and PG2FILE
+000160*  (extract) can never drift apart on field widths.
+000170*
+000180*  Modification History
+000190*  Date       Init  Description
+000200*  ---------- ----  ----------------------------------------------
+000210*  2026-08-09  kt   Pulled 01 IN-RECORD out of FILE2PG's FD and
+000220*                   added the HDR/TRL control layout and the
+000230*                   transaction code for PG2FILE to share.
+000240*-----------------------------------------------------------------
+000250 01  IN-RECORD.
+000260     05  IR-REC-TYPE             PIC X(03).
+000270     05  IR-DETAIL.
+000280         10  IR-TRANS-CODE       PIC X(01).
+000290             88  IR-TRANS-ADD        VALUE "A".
+000300             88  IR-TRANS-CHANGE     VALUE "C".
+000310             88  IR-TRANS-DELETE     VALUE "D".
+000320         10  IR-ID               PIC X(05).
+000330         10  IR-NAME             PIC X(20).
+000340         10  IR-EMAIL            PIC X(30).
+000350     05  IR-CONTROL REDEFINES IR-DETAIL.
+000360         10  IR-RUN-DATE         PIC X(08).
+000370         10  IR-REC-COUNT        PIC 9(07).
+000380         10  FILLER              PIC X(41).
