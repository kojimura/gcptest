@@ -1,36 +1,935 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE2PG.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INFILE ASSIGN TO "data.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD INFILE.
-       01 IN-RECORD.
-           05 F-ID     PIC X(5).
-           05 F-NAME   PIC X(20).
-           05 F-EMAIL  PIC X(30).
-
-       WORKING-STORAGE SECTION.
-       01 WS-END           PIC X VALUE "N".
-       01 CMD              PIC X(256).
-
-       PROCEDURE DIVISION.
-       MAIN.
-           OPEN INPUT INFILE
-           PERFORM UNTIL WS-END = "Y"
-               READ INFILE
-                   AT END
-                       MOVE "Y" TO WS-END
-                   NOT AT END
-                       STRING "psql -h <IP> -U myuser -d mydb -c ""INSERT INTO testdata (id, name, email) VALUES ('"
-                           F-ID "', '" F-NAME "', '" F-EMAIL "')""" INTO CMD
-                       END-STRING
-                       CALL "SYSTEM" USING CMD
-               END-READ
-           END-PERFORM
-           CLOSE INFILE
-           STOP RUN.
+000010*-----------------------------------------------------------------
+000020*  IDENTIFICATION DIVISION
+000030*-----------------------------------------------------------------
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. FILE2PG.
+000060 AUTHOR. K-TANAKA.
+000070 INSTALLATION. DATA-LOADING-GROUP.
+000080 DATE-WRITTEN. 2024-02-14.
+000090 DATE-COMPILED.
+000100*-----------------------------------------------------------------
+000110*  Reads the customer add/change/delete feed (data.txt) and
+000120*  applies it to the testdata table in Postgres by shelling out
+000130*  to psql.
+000140*
+000150*  Modification History
+000160*  Date       Init  Description
+000170*  ---------- ----  ----------------------------------------------
+000180*  2024-02-14  kt   Original insert-only load.
+000190*  2026-08-09  kt   Added HDR/TRL control records and record
+000200*                   count reconciliation against a truncated
+000210*                   transfer of data.txt.
+000220*  2026-08-09  kt   Moved the psql host/db/user out of the STRING
+000230*                   literal and into a parameter file, selectable
+000240*                   at startup via the command line.
+000250*  2026-08-09  kt   Added a reject file for rows psql fails to
+000260*                   apply, and an exception routing for rows that
+000270*                   fail field edits before they ever reach psql.
+000280*  2026-08-09  kt   Added a bulk load mode that stages ADD
+000290*                   transactions into a COPY-format file and
+000300*                   loads them with a single psql call; CHANGE
+000310*                   and DELETE transactions still apply row by
+000320*                   row, since COPY cannot update or delete.
+000330*  2026-08-09  kt   Added checkpoint/restart so a rerun resumes
+000340*                   after the last row actually applied instead
+000350*                   of reloading the whole file.
+000360*  2026-08-09  kt   Added field edits for ID/NAME/EMAIL ahead of
+000365*                   the CALL "SYSTEM", and quote doubling so names
+000370*                   like O'Brien no longer break the generated
+000380*                   SQL.
+000390*  2026-08-09  kt   Extended the feed to carry an A/C/D
+000400*                   transaction code so one run can add, change,
+000410*                   and delete customers instead of insert-only.
+000420*  2026-08-09  kt   Added the end-of-run control report.
+000430*  2026-08-09  kt   Pulled IN-RECORD out into INRECORD.CPY so
+000440*                   PG2FILE can share the same layout.
+000442*  2026-08-09  kt   Stopped applying add/change/delete rows as
+000443*                   they are read.  Every edit-clean row is now
+000444*                   staged to TRANS-FILE and only replayed against
+000445*                   testdata after the trailer count has been
+000446*                   reconciled, so a transfer that gets cut off
+000447*                   partway through never leaves a partial load
+000448*                   behind, in either load mode.
+000449*  2026-08-09  kt   In bulk mode, CHANGE and DELETE no longer
+000450*                   checkpoint row by row; the checkpoint now
+000451*                   advances once, after the bulk COPY succeeds,
+000452*                   so it can never skip past an ADD that is still
+000453*                   sitting unloaded in FILE2PG.STAGE on a rerun.
+000454*  2026-08-09  kt   Widened STAGE-RECORD to hold the worst-case
+000455*                   quote-doubled CSV line without truncating.
+000456*  2026-08-09  kt   Moved PARM-RECORD out into PARMREC.CPY so
+000457*                   PG2FILE can share the same layout.
+000458*  2026-08-09  kt   Restart now reads the checkpoint before the
+000459*                   reject file is opened, and opens the reject
+000460*                   file EXTEND instead of OUTPUT when resuming,
+000461*                   so a prior run's rejects (including ones whose
+000462*                   ordinal the checkpoint has since passed) are
+000463*                   never wiped out by a restart.
+000464*  2026-08-09  kt   RECORDS ADDED on the control report now counts
+000465*                   bulk-staged rows only once the bulk COPY has
+000466*                   actually succeeded, matching row mode, instead
+000467*                   of counting them as soon as they were staged.
+000469*  2026-08-09  kt   PARM-LOAD-MODE is now validated against BULK
+000470*                   and ROW before it is copied into
+000471*                   WS-LOAD-MODE-SW; anything else is logged and
+000472*                   defaulted to ROW instead of silently leaving
+000473*                   ADD in row mode while CHANGE/DELETE stop
+000474*                   checkpointing.  The CHANGE/DELETE checkpoint
+000475*                   gate was also changed from testing the ROW
+000476*                   condition to testing NOT BULK, so it can never
+000477*                   diverge from the BULK/ROW dispatch it mirrors.
+000478*  2026-08-09  kt   Dropped the unused WS-EOF-SW switch; this
+000479*                   program's EOF/end-of-run state is carried by
+000480*                   WS-TRL-SEEN and WS-ABORT.
+000481*  2026-08-09  kt   Relabelled the WS-INSERT-COUNT line on the
+000482*                   control report from RECORDS INSERTED TO
+000483*                   TESTDATA to RECORDS APPLIED TO TESTDATA --
+000484*                   the counter includes CHANGE and DELETE, not
+000485*                   just ADD.
+000486*-----------------------------------------------------------------
+000487 ENVIRONMENT DIVISION.
+000488 INPUT-OUTPUT SECTION.
+000489 FILE-CONTROL.
+000490     SELECT INFILE ASSIGN TO "data.txt"
+000500         ORGANIZATION IS LINE SEQUENTIAL.
+000510
+000520     SELECT PARM-FILE ASSIGN DYNAMIC WS-PARM-FILENAME
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-PARM-STATUS.
+000550
+000560     SELECT REJECT-FILE ASSIGN TO "file2pg.rej"
+000570         ORGANIZATION IS LINE SEQUENTIAL.
+000580
+000590     SELECT CHECKPOINT-FILE ASSIGN TO "file2pg.ckpt"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-CKPT-STATUS.
+000620
+000630     SELECT STAGE-FILE ASSIGN TO "file2pg.stage"
+000640         ORGANIZATION IS LINE SEQUENTIAL.
+000645
+000646     SELECT TRANS-FILE ASSIGN TO "file2pg.trn"
+000647         ORGANIZATION IS LINE SEQUENTIAL.
+000650
+000660     SELECT REPORT-FILE ASSIGN TO "file2pg.rpt"
+000670         ORGANIZATION IS LINE SEQUENTIAL.
+000680
+000690 DATA DIVISION.
+000700 FILE SECTION.
+000710 FD  INFILE.
+000720     COPY "inrecord.cpy".
+000730
+000740 FD  PARM-FILE.
+000750     COPY "parmrec.cpy".
+000800
+000810 FD  REJECT-FILE.
+000820 01  REJECT-RECORD.
+000830     05  RJ-ID               PIC X(05).
+000840     05  FILLER              PIC X(01)  VALUE SPACE.
+000850     05  RJ-NAME             PIC X(20).
+000860     05  FILLER              PIC X(01)  VALUE SPACE.
+000870     05  RJ-EMAIL            PIC X(30).
+000880     05  FILLER              PIC X(01)  VALUE SPACE.
+000890     05  RJ-REASON           PIC X(40).
+000900
+000910 FD  CHECKPOINT-FILE.
+000920 01  CHECKPOINT-RECORD       PIC 9(07).
+000930
+000940 FD  STAGE-FILE.
+000950 01  STAGE-RECORD            PIC X(132).
+000952
+000954 FD  TRANS-FILE.
+000956 01  TRANS-RECORD.
+000958     05  TR-ORDINAL          PIC 9(07).
+000960     05  FILLER              PIC X(01)  VALUE SPACE.
+000962     05  TR-TRANS-CODE       PIC X(01).
+000964     05  FILLER              PIC X(01)  VALUE SPACE.
+000966     05  TR-ID               PIC X(05).
+000968     05  FILLER              PIC X(01)  VALUE SPACE.
+000970     05  TR-NAME             PIC X(20).
+000972     05  FILLER              PIC X(01)  VALUE SPACE.
+000974     05  TR-EMAIL            PIC X(30).
+000976
+000978 FD  REPORT-FILE.
+000980 01  REPORT-RECORD           PIC X(80).
+000990
+001000 WORKING-STORAGE SECTION.
+001010*-----------------------------------------------------------------
+001020*  Switches
+001030*-----------------------------------------------------------------
+001040 01  WS-SWITCHES.
+001070     05  WS-ABORT-SW         PIC X(01) VALUE "N".
+001080         88  WS-ABORT                  VALUE "Y".
+001090     05  WS-TRL-SEEN-SW      PIC X(01) VALUE "N".
+001100         88  WS-TRL-SEEN               VALUE "Y".
+001110     05  WS-EDIT-SW          PIC X(01) VALUE "Y".
+001120         88  WS-EDIT-OK                VALUE "Y".
+001130         88  WS-EDIT-FAILED            VALUE "N".
+001140     05  WS-EMAIL-SW         PIC X(01) VALUE "N".
+001150         88  WS-EMAIL-OK               VALUE "Y".
+001160     05  WS-STAGE-OPEN-SW    PIC X(01) VALUE "N".
+001170         88  WS-STAGE-OPEN             VALUE "Y".
+001180     05  WS-LOAD-MODE-SW     PIC X(04) VALUE "ROW ".
+001190         88  WS-LOAD-MODE-BULK         VALUE "BULK".
+001200         88  WS-LOAD-MODE-ROW          VALUE "ROW ".
+001202     05  WS-TRANS-EOF-SW     PIC X(01) VALUE "N".
+001204         88  WS-TRANS-EOF              VALUE "Y".
+001206     05  WS-TRANS-OPEN-SW    PIC X(01) VALUE "N".
+001208         88  WS-TRANS-OPEN             VALUE "Y".
+001210
+001220*-----------------------------------------------------------------
+001230*  Counters (control totals for the end-of-run report)
+001240*-----------------------------------------------------------------
+001250 01  WS-COUNTERS.
+001260     05  WS-EXPECTED-COUNT   PIC 9(07) COMP.
+001270     05  WS-DETAIL-COUNT     PIC 9(07) COMP.
+001280     05  WS-ADD-COUNT        PIC 9(07) COMP.
+001290     05  WS-CHANGE-COUNT     PIC 9(07) COMP.
+001300     05  WS-DELETE-COUNT     PIC 9(07) COMP.
+001310     05  WS-INSERT-COUNT     PIC 9(07) COMP.
+001320     05  WS-REJECT-COUNT     PIC 9(07) COMP.
+001330     05  WS-SKIPPED-COUNT    PIC 9(07) COMP.
+001340     05  WS-STAGE-COUNT      PIC 9(07) COMP.
+001345     05  WS-TRANS-COUNT      PIC 9(07) COMP.
+001350     05  WS-CKPT-RESTART-CNT PIC 9(07) COMP.
+001360     05  WS-CKPT-WRITE-VALUE PIC 9(07) COMP.
+001365     05  WS-CUR-ORDINAL      PIC 9(07) COMP.
+001370*-----------------------------------------------------------------
+001380*  Connection parameters and command staging
+001390*-----------------------------------------------------------------
+001400 01  WS-PARM-FILENAME        PIC X(40) VALUE "file2pg.parm".
+001410 01  WS-CMD-ARG              PIC X(40).
+001420 01  WS-PARM-STATUS          PIC X(02).
+001430 01  WS-CKPT-STATUS          PIC X(02).
+001440
+001450 01  WS-DB-HOST              PIC X(40) VALUE "localhost".
+001460 01  WS-DB-NAME              PIC X(30) VALUE "mydb".
+001470 01  WS-DB-USER              PIC X(30) VALUE "myuser".
+001480
+001490 01  WS-CMD                  PIC X(512).
+001500 01  WS-RC                   PIC S9(04).
+001510 01  WS-RC-DISP              PIC -(4)9.
+001520 01  WS-REASON               PIC X(40).
+001530
+001540*-----------------------------------------------------------------
+001550*  Quote / CSV escaping work area
+001560*-----------------------------------------------------------------
+001570 01  WS-ESCAPE-WORK.
+001580     05  WS-ESC-CHAR         PIC X(01).
+001590     05  WS-ESC-IN           PIC X(30).
+001600     05  WS-ESC-OUT          PIC X(60).
+001610     05  WS-ESC-LEN          PIC 9(02) COMP.
+001620     05  WS-ESC-IDX          PIC 9(02) COMP.
+001630     05  WS-ESC-OUT-IDX      PIC 9(02) COMP.
+001635     05  WS-ESC-OUT-LEN      PIC 9(02) COMP.
+001640
+001650 01  WS-NAME-ESC             PIC X(60).
+001652 01  WS-NAME-ESC-LEN         PIC 9(02) COMP.
+001660 01  WS-EMAIL-ESC            PIC X(60).
+001662 01  WS-EMAIL-ESC-LEN        PIC 9(02) COMP.
+001670 01  WS-NAME-CSV             PIC X(60).
+001672 01  WS-NAME-CSV-LEN         PIC 9(02) COMP.
+001680 01  WS-EMAIL-CSV            PIC X(60).
+001682 01  WS-EMAIL-CSV-LEN        PIC 9(02) COMP.
+001690
+001700*-----------------------------------------------------------------
+001710*  E-mail edit work area
+001720*-----------------------------------------------------------------
+001730 01  WS-EMAIL-WORK.
+001740     05  WS-AT-COUNT         PIC 9(02) COMP.
+001750     05  WS-DOT-COUNT        PIC 9(02) COMP.
+001760     05  WS-EMAIL-LOCAL      PIC X(30).
+001770     05  WS-EMAIL-DOMAIN     PIC X(30).
+001780
+001790 01  WS-ABORT-MSG            PIC X(60).
+001800 01  WS-REPORT-DATE          PIC X(08).
+001805 01  WS-CNT-DISP             PIC 9(07).
+001810
+001820 PROCEDURE DIVISION.
+001830*-----------------------------------------------------------------
+001840*  0000-MAINLINE
+001850*-----------------------------------------------------------------
+001860 0000-MAINLINE.
+001870     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001880     PERFORM 2000-PROCESS-DETAIL THRU 2000-EXIT
+001890         UNTIL WS-TRL-SEEN OR WS-ABORT
+001900     IF NOT WS-ABORT
+001910         PERFORM 4000-APPLY-TRANSACTIONS THRU 4000-EXIT
+001920     END-IF
+001930     PERFORM 5000-FINALIZE THRU 5000-EXIT
+001940     GO TO 9999-EXIT-PROGRAM.
+001950
+001960*-----------------------------------------------------------------
+001970*  1000-INITIALIZE  --  open files, load parms, position restart
+001980*-----------------------------------------------------------------
+001990 1000-INITIALIZE.
+002000     PERFORM 1010-READ-PARMS THRU 1010-EXIT
+002005     PERFORM 1030-READ-CHECKPOINT THRU 1030-EXIT
+002010     PERFORM 1020-OPEN-FILES THRU 1020-EXIT
+002030     PERFORM 1040-PROCESS-HEADER THRU 1040-EXIT.
+002040 1000-EXIT.
+002050     EXIT.
+002060
+002070 1010-READ-PARMS.
+002080     ACCEPT WS-CMD-ARG FROM COMMAND-LINE
+002090     IF WS-CMD-ARG NOT = SPACES
+002100         MOVE WS-CMD-ARG TO WS-PARM-FILENAME
+002110     END-IF
+002120     OPEN INPUT PARM-FILE
+002130     IF WS-PARM-STATUS = "00"
+002140         READ PARM-FILE
+002150             AT END
+002160                 DISPLAY "FILE2PG: PARM FILE EMPTY, DEFAULTS USED"
+002170             NOT AT END
+002180                 MOVE PARM-DB-HOST   TO WS-DB-HOST
+002190                 MOVE PARM-DB-NAME   TO WS-DB-NAME
+002200                 MOVE PARM-DB-USER   TO WS-DB-USER
+002210                 IF PARM-LOAD-MODE NOT = SPACES
+002212                     IF PARM-LOAD-MODE = "BULK" OR "ROW "
+002214                         MOVE PARM-LOAD-MODE TO WS-LOAD-MODE-SW
+002216                     ELSE
+002218                         DISPLAY "FILE2PG: PARM-LOAD-MODE '"
+002220                             PARM-LOAD-MODE
+002222                             "' NOT VALID, USING ROW"
+002224                     END-IF
+002230                 END-IF
+002240         END-READ
+002250         CLOSE PARM-FILE
+002260     ELSE
+002270         DISPLAY "FILE2PG: NO PARM FILE " WS-PARM-FILENAME
+002280             ", USING DEFAULTS"
+002290     END-IF.
+002300 1010-EXIT.
+002310     EXIT.
+002320
+002330 1020-OPEN-FILES.
+002340     OPEN INPUT INFILE
+002345     IF WS-CKPT-RESTART-CNT > 0
+002347         OPEN EXTEND REJECT-FILE
+002349     ELSE
+002351         OPEN OUTPUT REJECT-FILE
+002353     END-IF
+002360     OPEN OUTPUT REPORT-FILE
+002365     OPEN OUTPUT TRANS-FILE
+002366     SET WS-TRANS-OPEN TO TRUE
+002370     IF WS-LOAD-MODE-BULK
+002380         OPEN OUTPUT STAGE-FILE
+002390         SET WS-STAGE-OPEN TO TRUE
+002400     END-IF.
+002410 1020-EXIT.
+002420     EXIT.
+002430
+002440 1030-READ-CHECKPOINT.
+002450     MOVE 0 TO WS-CKPT-RESTART-CNT
+002460     OPEN INPUT CHECKPOINT-FILE
+002470     IF WS-CKPT-STATUS = "00"
+002480         READ CHECKPOINT-FILE
+002490             AT END
+002500                 CONTINUE
+002510             NOT AT END
+002520                 MOVE CHECKPOINT-RECORD TO WS-CKPT-RESTART-CNT
+002530         END-READ
+002540         CLOSE CHECKPOINT-FILE
+002550     END-IF
+002560     IF WS-CKPT-RESTART-CNT > 0
+002570         DISPLAY "FILE2PG: RESTARTING AFTER RECORD "
+002580             WS-CKPT-RESTART-CNT
+002590     END-IF.
+002600 1030-EXIT.
+002610     EXIT.
+002620
+002630 1040-PROCESS-HEADER.
+002640     READ INFILE
+002650         AT END
+002660             MOVE "DATA.TXT IS EMPTY - NO HEADER RECORD" TO
+002670                 WS-ABORT-MSG
+002680             PERFORM 9999-ABORT-RUN
+002690         NOT AT END
+002700             IF IR-REC-TYPE NOT = "HDR"
+002710                 MOVE "DATA.TXT IS MISSING ITS HEADER RECORD" TO
+002720                     WS-ABORT-MSG
+002730                 PERFORM 9999-ABORT-RUN
+002740             ELSE
+002750                 MOVE IR-REC-COUNT TO WS-EXPECTED-COUNT
+002760                 DISPLAY "FILE2PG: HEADER RUN DATE " IR-RUN-DATE
+002770                     " EXPECTS " IR-REC-COUNT " DETAIL RECORDS"
+002780             END-IF
+002790     END-READ.
+002800 1040-EXIT.
+002810     EXIT.
+002820
+002830*-----------------------------------------------------------------
+002840*  2000-PROCESS-DETAIL  --  performed once per physical record
+002850*  after the header, until the trailer is seen or the job aborts
+002860*-----------------------------------------------------------------
+002870 2000-PROCESS-DETAIL.
+002880     READ INFILE
+002890         AT END
+002900             MOVE "DATA.TXT TRUNCATED - NO TRAILER RECORD FOUND"
+002910                 TO WS-ABORT-MSG
+002920             PERFORM 9999-ABORT-RUN
+002930         NOT AT END
+002940             EVALUATE IR-REC-TYPE
+002950                 WHEN "TRL"
+002960                     PERFORM 3000-PROCESS-TRAILER THRU 3000-EXIT
+002970                 WHEN "DET"
+002980                     PERFORM 2010-ONE-DETAIL THRU 2010-EXIT
+002990                 WHEN OTHER
+003000                     MOVE "DATA.TXT HAS AN UNKNOWN RECORD TYPE"
+003010                         TO WS-ABORT-MSG
+003020                     PERFORM 9999-ABORT-RUN
+003030             END-EVALUATE
+003040     END-READ.
+003050 2000-EXIT.
+003060     EXIT.
+003070
+003080 2010-ONE-DETAIL.
+003090     ADD 1 TO WS-DETAIL-COUNT
+003100     IF WS-DETAIL-COUNT <= WS-CKPT-RESTART-CNT
+003110         ADD 1 TO WS-SKIPPED-COUNT
+003120     ELSE
+003130         PERFORM 2200-EDIT-RECORD THRU 2200-EXIT
+003140         IF WS-EDIT-OK
+003150             PERFORM 2250-STAGE-TRANSACTION THRU 2250-EXIT
+003170         ELSE
+003180             PERFORM 2800-REJECT-RECORD THRU 2800-EXIT
+003190         END-IF
+003200     END-IF.
+003210 2010-EXIT.
+003220     EXIT.
+003230
+003240*-----------------------------------------------------------------
+003250*  2200-EDIT-RECORD  --  field edits
+003260*-----------------------------------------------------------------
+003270 2200-EDIT-RECORD.
+003280     SET WS-EDIT-OK TO TRUE
+003290     IF NOT (IR-TRANS-ADD OR IR-TRANS-CHANGE OR IR-TRANS-DELETE)
+003300         SET WS-EDIT-FAILED TO TRUE
+003310         MOVE "INVALID TRANSACTION CODE" TO WS-REASON
+003320     ELSE
+003330         IF IR-ID NOT NUMERIC
+003340             SET WS-EDIT-FAILED TO TRUE
+003350             MOVE "MISSING OR NON-NUMERIC ID" TO WS-REASON
+003360         END-IF
+003370         IF WS-EDIT-OK AND (IR-TRANS-ADD OR IR-TRANS-CHANGE)
+003380             IF IR-NAME = SPACES
+003390                 SET WS-EDIT-FAILED TO TRUE
+003400                 MOVE "MISSING NAME" TO WS-REASON
+003410             END-IF
+003420         END-IF
+003430         IF WS-EDIT-OK AND (IR-TRANS-ADD OR IR-TRANS-CHANGE)
+003440             PERFORM 2210-EDIT-EMAIL THRU 2210-EXIT
+003450             IF NOT WS-EMAIL-OK
+003460                 SET WS-EDIT-FAILED TO TRUE
+003470                 MOVE "INVALID EMAIL FORMAT" TO WS-REASON
+003480             END-IF
+003490         END-IF
+003500     END-IF.
+003510 2200-EXIT.
+003520     EXIT.
+003530
+003540 2210-EDIT-EMAIL.
+003550     MOVE "N" TO WS-EMAIL-SW
+003560     MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+003570     MOVE 0 TO WS-AT-COUNT WS-DOT-COUNT
+003580     IF IR-EMAIL NOT = SPACES
+003590         INSPECT IR-EMAIL TALLYING WS-AT-COUNT FOR ALL "@"
+003600         IF WS-AT-COUNT = 1
+003610             UNSTRING IR-EMAIL DELIMITED BY "@"
+003620                 INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+003630             END-UNSTRING
+003640             IF WS-EMAIL-LOCAL NOT = SPACES
+003650                 AND WS-EMAIL-DOMAIN NOT = SPACES
+003660                 INSPECT WS-EMAIL-DOMAIN TALLYING WS-DOT-COUNT
+003670                     FOR ALL "."
+003680                 IF WS-DOT-COUNT > 0
+003690                     SET WS-EMAIL-OK TO TRUE
+003700                 END-IF
+003710             END-IF
+003720         END-IF
+003730     END-IF.
+003740 2210-EXIT.
+003750     EXIT.
+003760
+003762*-----------------------------------------------------------------
+003764*  2250-STAGE-TRANSACTION  --  record an edit-clean add/change/
+003766*  delete for later application, instead of applying it here.
+003768*  Nothing touches testdata until the whole file has been read
+003769*  and the trailer count has been reconciled, so a transfer that
+003771*  cuts off partway through never leaves a partial load behind.
+003772*-----------------------------------------------------------------
+003774 2250-STAGE-TRANSACTION.
+003776     MOVE SPACES TO TRANS-RECORD
+003778     MOVE WS-DETAIL-COUNT TO TR-ORDINAL
+003780     MOVE IR-TRANS-CODE TO TR-TRANS-CODE
+003782     MOVE IR-ID TO TR-ID
+003784     MOVE IR-NAME TO TR-NAME
+003786     MOVE IR-EMAIL TO TR-EMAIL
+003788     WRITE TRANS-RECORD
+003790     ADD 1 TO WS-TRANS-COUNT.
+003792 2250-EXIT.
+003794     EXIT.
+003796
+003798*-----------------------------------------------------------------
+003801*  2300-ESCAPE-FIELDS  --  double embedded single quotes before
+003802*  they go anywhere near a SQL statement
+003803*-----------------------------------------------------------------
+003810 2300-ESCAPE-FIELDS.
+003820     MOVE "'" TO WS-ESC-CHAR
+003830     MOVE SPACES TO WS-ESC-IN
+003840     MOVE IR-NAME TO WS-ESC-IN(1:20)
+003850     MOVE 20 TO WS-ESC-LEN
+003860     PERFORM 5100-ESCAPE-CHAR THRU 5100-EXIT
+003865     PERFORM 5150-CALC-OUT-LEN THRU 5150-EXIT
+003870     MOVE WS-ESC-OUT TO WS-NAME-ESC
+003875     MOVE WS-ESC-OUT-LEN TO WS-NAME-ESC-LEN
+003880
+003890     MOVE SPACES TO WS-ESC-IN
+003900     MOVE IR-EMAIL TO WS-ESC-IN(1:30)
+003910     MOVE 30 TO WS-ESC-LEN
+003920     PERFORM 5100-ESCAPE-CHAR THRU 5100-EXIT
+003925     PERFORM 5150-CALC-OUT-LEN THRU 5150-EXIT
+003930     MOVE WS-ESC-OUT TO WS-EMAIL-ESC
+003935     MOVE WS-ESC-OUT-LEN TO WS-EMAIL-ESC-LEN.
+003940 2300-EXIT.
+003950     EXIT.
+003960
+003970*-----------------------------------------------------------------
+003980*  2400-APPLY-RECORD  --  dispatch on transaction code
+003990*-----------------------------------------------------------------
+004000 2400-APPLY-RECORD.
+004010     EVALUATE TRUE
+004020         WHEN IR-TRANS-ADD
+004030             PERFORM 2410-APPLY-ADD THRU 2410-EXIT
+004040         WHEN IR-TRANS-CHANGE
+004050             PERFORM 2420-APPLY-CHANGE THRU 2420-EXIT
+004060         WHEN IR-TRANS-DELETE
+004070             PERFORM 2430-APPLY-DELETE THRU 2430-EXIT
+004080     END-EVALUATE.
+004090 2400-EXIT.
+004100     EXIT.
+004110
+004120 2410-APPLY-ADD.
+004130     IF WS-LOAD-MODE-BULK
+004140         PERFORM 2415-STAGE-ADD THRU 2415-EXIT
+004160     ELSE
+004165         MOVE SPACES TO WS-CMD
+004170         STRING
+004180             "psql -h "     DELIMITED BY SIZE
+004190             WS-DB-HOST     DELIMITED BY SPACE
+004200             " -U "         DELIMITED BY SIZE
+004210             WS-DB-USER     DELIMITED BY SPACE
+004220             " -d "         DELIMITED BY SIZE
+004230             WS-DB-NAME     DELIMITED BY SPACE
+004231             " -c ""INSERT INTO testdata (id, name, email) "
+004232                            DELIMITED BY SIZE
+004233             "VALUES ('"    DELIMITED BY SIZE
+004234             IR-ID          DELIMITED BY SIZE
+004235             "', '"         DELIMITED BY SIZE
+004236             WS-NAME-ESC(1:WS-NAME-ESC-LEN)   DELIMITED BY SIZE
+004237             "', '"         DELIMITED BY SIZE
+004238             WS-EMAIL-ESC(1:WS-EMAIL-ESC-LEN) DELIMITED BY SIZE
+004239             "')"""         DELIMITED BY SIZE
+004260             INTO WS-CMD
+004270         END-STRING
+004280         CALL "SYSTEM" USING WS-CMD
+004290         MOVE RETURN-CODE TO WS-RC
+004300         IF WS-RC = 0
+004310             ADD 1 TO WS-ADD-COUNT
+004320             ADD 1 TO WS-INSERT-COUNT
+004321             MOVE WS-CUR-ORDINAL TO WS-CKPT-WRITE-VALUE
+004330             PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+004340         ELSE
+004350             MOVE WS-RC TO WS-RC-DISP
+004355             MOVE SPACES TO WS-REASON
+004360             STRING "INSERT FAILED, PSQL RC=" WS-RC-DISP
+004370                 DELIMITED BY SIZE INTO WS-REASON
+004380             END-STRING
+004390             PERFORM 2800-REJECT-RECORD THRU 2800-EXIT
+004400         END-IF
+004410     END-IF.
+004420 2410-EXIT.
+004430     EXIT.
+004440
+004450 2415-STAGE-ADD.
+004460     MOVE QUOTE TO WS-ESC-CHAR
+004470     MOVE SPACES TO WS-ESC-IN
+004480     MOVE IR-NAME TO WS-ESC-IN(1:20)
+004490     MOVE 20 TO WS-ESC-LEN
+004500     PERFORM 5200-ESCAPE-DQUOTE THRU 5200-EXIT
+004505     PERFORM 5150-CALC-OUT-LEN THRU 5150-EXIT
+004510     MOVE WS-ESC-OUT TO WS-NAME-CSV
+004515     MOVE WS-ESC-OUT-LEN TO WS-NAME-CSV-LEN
+004520
+004530     MOVE SPACES TO WS-ESC-IN
+004540     MOVE IR-EMAIL TO WS-ESC-IN(1:30)
+004550     MOVE 30 TO WS-ESC-LEN
+004560     PERFORM 5200-ESCAPE-DQUOTE THRU 5200-EXIT
+004565     PERFORM 5150-CALC-OUT-LEN THRU 5150-EXIT
+004570     MOVE WS-ESC-OUT TO WS-EMAIL-CSV
+004575     MOVE WS-ESC-OUT-LEN TO WS-EMAIL-CSV-LEN
+004580
+004585     MOVE SPACES TO STAGE-RECORD
+004590     STRING
+004600         IR-ID DELIMITED BY SIZE
+004610         "," DELIMITED BY SIZE
+004620         '"' WS-NAME-CSV(1:WS-NAME-CSV-LEN)
+004621             DELIMITED BY SIZE '"'
+004630         "," DELIMITED BY SIZE
+004640         '"' WS-EMAIL-CSV(1:WS-EMAIL-CSV-LEN)
+004641             DELIMITED BY SIZE '"'
+004650         DELIMITED BY SIZE
+004660         INTO STAGE-RECORD
+004670     END-STRING
+004680     WRITE STAGE-RECORD
+004690     ADD 1 TO WS-STAGE-COUNT.
+004700 2415-EXIT.
+004710     EXIT.
+004720
+004730 2420-APPLY-CHANGE.
+004735     MOVE SPACES TO WS-CMD
+004740     STRING
+004750         "psql -h "      DELIMITED BY SIZE
+004751         WS-DB-HOST      DELIMITED BY SPACE
+004752         " -U "          DELIMITED BY SIZE
+004753         WS-DB-USER      DELIMITED BY SPACE
+004754         " -d "          DELIMITED BY SIZE
+004755         WS-DB-NAME      DELIMITED BY SPACE
+004756         " -c ""UPDATE testdata SET name = '"
+004757                         DELIMITED BY SIZE
+004790         WS-NAME-ESC(1:WS-NAME-ESC-LEN)   DELIMITED BY SIZE
+004791         "', email = '"  DELIMITED BY SIZE
+004800         WS-EMAIL-ESC(1:WS-EMAIL-ESC-LEN) DELIMITED BY SIZE
+004801         "' WHERE id = '" DELIMITED BY SIZE
+004810         IR-ID           DELIMITED BY SIZE
+004820         "'"""           DELIMITED BY SIZE
+004830         INTO WS-CMD
+004840     END-STRING
+004850     CALL "SYSTEM" USING WS-CMD
+004860     MOVE RETURN-CODE TO WS-RC
+004870     IF WS-RC = 0
+004880         ADD 1 TO WS-CHANGE-COUNT
+004890         ADD 1 TO WS-INSERT-COUNT
+004895         IF NOT WS-LOAD-MODE-BULK
+004896             MOVE WS-CUR-ORDINAL TO WS-CKPT-WRITE-VALUE
+004897             PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+004898         END-IF
+004910     ELSE
+004920         MOVE WS-RC TO WS-RC-DISP
+004925         MOVE SPACES TO WS-REASON
+004930         STRING "UPDATE FAILED, PSQL RC=" WS-RC-DISP
+004940             DELIMITED BY SIZE INTO WS-REASON
+004950         END-STRING
+004960         PERFORM 2800-REJECT-RECORD THRU 2800-EXIT
+004970     END-IF.
+004980 2420-EXIT.
+004990     EXIT.
+005000
+005010 2430-APPLY-DELETE.
+005015     MOVE SPACES TO WS-CMD
+005020     STRING
+005021         "psql -h "      DELIMITED BY SIZE
+005022         WS-DB-HOST      DELIMITED BY SPACE
+005023         " -U "          DELIMITED BY SIZE
+005024         WS-DB-USER      DELIMITED BY SPACE
+005025         " -d "          DELIMITED BY SIZE
+005026         WS-DB-NAME      DELIMITED BY SPACE
+005060         " -c ""DELETE FROM testdata WHERE id = '"
+005061                         DELIMITED BY SIZE
+005070         IR-ID           DELIMITED BY SIZE
+005080         "'"""           DELIMITED BY SIZE
+005090         INTO WS-CMD
+005100     END-STRING
+005110     CALL "SYSTEM" USING WS-CMD
+005120     MOVE RETURN-CODE TO WS-RC
+005130     IF WS-RC = 0
+005140         ADD 1 TO WS-DELETE-COUNT
+005150         ADD 1 TO WS-INSERT-COUNT
+005155         IF NOT WS-LOAD-MODE-BULK
+005156             MOVE WS-CUR-ORDINAL TO WS-CKPT-WRITE-VALUE
+005157             PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+005158         END-IF
+005170     ELSE
+005180         MOVE WS-RC TO WS-RC-DISP
+005185         MOVE SPACES TO WS-REASON
+005190         STRING "DELETE FAILED, PSQL RC=" WS-RC-DISP
+005200             DELIMITED BY SIZE INTO WS-REASON
+005210         END-STRING
+005220         PERFORM 2800-REJECT-RECORD THRU 2800-EXIT
+005230     END-IF.
+005240 2430-EXIT.
+005250     EXIT.
+005260
+005270*-----------------------------------------------------------------
+005280*  2500-WRITE-CHECKPOINT  --  record how far we have gotten so a
+005290*  rerun can resume instead of reloading
+005300*-----------------------------------------------------------------
+005310 2500-WRITE-CHECKPOINT.
+005320     OPEN OUTPUT CHECKPOINT-FILE
+005330     MOVE WS-CKPT-WRITE-VALUE TO CHECKPOINT-RECORD
+005340     WRITE CHECKPOINT-RECORD
+005350     CLOSE CHECKPOINT-FILE.
+005360 2500-EXIT.
+005370     EXIT.
+005380
+005390*-----------------------------------------------------------------
+005400*  2800-REJECT-RECORD  --  write the reject/exception file,
+005410*  shared by both the field-edit and INSERT/UPDATE/DELETE
+005415*  failure paths
+005420*-----------------------------------------------------------------
+005430 2800-REJECT-RECORD.
+005435     MOVE SPACES TO REJECT-RECORD
+005440     MOVE IR-ID TO RJ-ID
+005450     MOVE IR-NAME TO RJ-NAME
+005460     MOVE IR-EMAIL TO RJ-EMAIL
+005470     MOVE WS-REASON TO RJ-REASON
+005480     WRITE REJECT-RECORD
+005490     ADD 1 TO WS-REJECT-COUNT.
+005500 2800-EXIT.
+005510     EXIT.
+005520
+005530*-----------------------------------------------------------------
+005540*  3000-PROCESS-TRAILER  --  record count reconciliation
+005560*-----------------------------------------------------------------
+005570 3000-PROCESS-TRAILER.
+005580     SET WS-TRL-SEEN TO TRUE
+005590     IF WS-DETAIL-COUNT NOT = WS-EXPECTED-COUNT
+005600         DISPLAY "FILE2PG: HEADER EXPECTED " WS-EXPECTED-COUNT
+005610             " DETAIL RECORDS BUT " WS-DETAIL-COUNT " WERE READ"
+005620         MOVE "HEADER RECORD COUNT DOES NOT MATCH DETAIL RECORDS"
+005630             TO WS-ABORT-MSG
+005640         PERFORM 9999-ABORT-RUN
+005650     END-IF
+005660     IF WS-DETAIL-COUNT NOT = IR-REC-COUNT
+005670         DISPLAY "FILE2PG: TRAILER CLAIMS " IR-REC-COUNT
+005680             " DETAIL RECORDS BUT " WS-DETAIL-COUNT " WERE READ"
+005690         MOVE "TRAILER RECORD COUNT DOES NOT MATCH DETAIL RECORDS"
+005700             TO WS-ABORT-MSG
+005710         PERFORM 9999-ABORT-RUN
+005720     END-IF.
+005730 3000-EXIT.
+005740     EXIT.
+005750
+005760*-----------------------------------------------------------------
+005762*  4000-APPLY-TRANSACTIONS  --  replay the add/change/delete
+005764*  transactions staged while the file was being read.  Nothing in
+005766*  this paragraph runs until 3000-PROCESS-TRAILER has reconciled
+005768*  the header and trailer counts against what was actually read,
+005770*  so a transfer that gets cut off partway through never gets any
+005772*  further than TRANS-FILE -- testdata stays untouched.
+005774*-----------------------------------------------------------------
+005800 4000-APPLY-TRANSACTIONS.
+005802     CLOSE TRANS-FILE
+005804     MOVE "N" TO WS-TRANS-OPEN-SW
+005806     OPEN INPUT TRANS-FILE
+005808     PERFORM 4010-APPLY-ONE-TRANSACTION THRU 4010-EXIT
+005810         UNTIL WS-TRANS-EOF
+005812     CLOSE TRANS-FILE
+005814     IF WS-LOAD-MODE-BULK
+005816         PERFORM 4020-BULK-COPY-LOAD THRU 4020-EXIT
+005818     END-IF.
+005820 4000-EXIT.
+005822     EXIT.
+005824
+005826 4010-APPLY-ONE-TRANSACTION.
+005828     READ TRANS-FILE
+005830         AT END
+005832             SET WS-TRANS-EOF TO TRUE
+005834         NOT AT END
+005836             MOVE TR-ORDINAL TO WS-CUR-ORDINAL
+005838             MOVE TR-TRANS-CODE TO IR-TRANS-CODE
+005840             MOVE TR-ID TO IR-ID
+005842             MOVE TR-NAME TO IR-NAME
+005844             MOVE TR-EMAIL TO IR-EMAIL
+005846             PERFORM 2300-ESCAPE-FIELDS THRU 2300-EXIT
+005848             PERFORM 2400-APPLY-RECORD THRU 2400-EXIT
+005850     END-READ.
+005852 4010-EXIT.
+005854     EXIT.
+005856
+005858*-----------------------------------------------------------------
+005860*  4020-BULK-COPY-LOAD  --  one COPY for every staged ADD
+005862*  transaction, then a single checkpoint write covering every
+005864*  transaction this run has just applied.  In BULK mode the
+005866*  row-by-row CHANGE/DELETE paragraphs leave the checkpoint alone
+005868*  (see 2420-APPLY-CHANGE / 2430-APPLY-DELETE) so the checkpoint
+005870*  can never advance past an ADD that is still sitting unloaded
+005872*  in FILE2PG.STAGE.
+005874*-----------------------------------------------------------------
+005876 4020-BULK-COPY-LOAD.
+005878     IF WS-STAGE-COUNT > 0
+005880         CLOSE STAGE-FILE
+005882         MOVE "N" TO WS-STAGE-OPEN-SW
+005884         MOVE SPACES TO WS-CMD
+005886         STRING
+005888             "psql -h "  DELIMITED BY SIZE
+005890             WS-DB-HOST  DELIMITED BY SPACE
+005892             " -U "      DELIMITED BY SIZE
+005894             WS-DB-USER  DELIMITED BY SPACE
+005896             " -d "      DELIMITED BY SIZE
+005898             WS-DB-NAME  DELIMITED BY SPACE
+005900             " -c ""\copy testdata (id, name, email) "
+005902             "FROM 'file2pg.stage' WITH (FORMAT csv)"""
+005904             DELIMITED BY SIZE
+005906             INTO WS-CMD
+005908         END-STRING
+005910         CALL "SYSTEM" USING WS-CMD
+005912         MOVE RETURN-CODE TO WS-RC
+005914         IF WS-RC = 0
+005916             ADD WS-STAGE-COUNT TO WS-INSERT-COUNT
+005917             ADD WS-STAGE-COUNT TO WS-ADD-COUNT
+005918         ELSE
+005920             MOVE WS-RC TO WS-RC-DISP
+005922             DISPLAY "FILE2PG: BULK COPY FAILED, PSQL RC="
+005924                 WS-RC-DISP
+005926             MOVE "BULK COPY LOAD FAILED" TO WS-ABORT-MSG
+005928             PERFORM 9999-ABORT-RUN
+005930         END-IF
+005932     END-IF
+005934     MOVE WS-DETAIL-COUNT TO WS-CKPT-WRITE-VALUE
+005936     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT.
+005938 4020-EXIT.
+005940     EXIT.
+006080
+006090*-----------------------------------------------------------------
+006100*  5000-FINALIZE  --  control report, checkpoint reset, close
+006120*-----------------------------------------------------------------
+006130 5000-FINALIZE.
+006140     MOVE 0 TO WS-CKPT-WRITE-VALUE
+006150     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+006170     PERFORM 5010-WRITE-CONTROL-REPORT THRU 5010-EXIT
+006180     PERFORM 5020-CLOSE-FILES THRU 5020-EXIT.
+006190 5000-EXIT.
+006200     EXIT.
+006210
+006220 5010-WRITE-CONTROL-REPORT.
+006230     MOVE "FILE2PG CONTROL REPORT" TO REPORT-RECORD
+006240     WRITE REPORT-RECORD
+006250     MOVE SPACES TO REPORT-RECORD
+006255     MOVE WS-DETAIL-COUNT TO WS-CNT-DISP
+006260     STRING "DETAIL RECORDS READ ........ " WS-CNT-DISP
+006270         DELIMITED BY SIZE INTO REPORT-RECORD
+006280     END-STRING
+006290     WRITE REPORT-RECORD
+006295     MOVE WS-ADD-COUNT TO WS-CNT-DISP
+006296     MOVE SPACES TO REPORT-RECORD
+006300     STRING "RECORDS ADDED ............... " WS-CNT-DISP
+006310         DELIMITED BY SIZE INTO REPORT-RECORD
+006320     END-STRING
+006330     WRITE REPORT-RECORD
+006335     MOVE WS-CHANGE-COUNT TO WS-CNT-DISP
+006336     MOVE SPACES TO REPORT-RECORD
+006340     STRING "RECORDS CHANGED ............. " WS-CNT-DISP
+006350         DELIMITED BY SIZE INTO REPORT-RECORD
+006360     END-STRING
+006370     WRITE REPORT-RECORD
+006375     MOVE WS-DELETE-COUNT TO WS-CNT-DISP
+006376     MOVE SPACES TO REPORT-RECORD
+006380     STRING "RECORDS DELETED .............. " WS-CNT-DISP
+006390         DELIMITED BY SIZE INTO REPORT-RECORD
+006400     END-STRING
+006410     WRITE REPORT-RECORD
+006415     MOVE WS-INSERT-COUNT TO WS-CNT-DISP
+006416     MOVE SPACES TO REPORT-RECORD
+006420     STRING "RECORDS APPLIED TO TESTDATA .. " WS-CNT-DISP
+006430         DELIMITED BY SIZE INTO REPORT-RECORD
+006440     END-STRING
+006450     WRITE REPORT-RECORD
+006455     MOVE WS-REJECT-COUNT TO WS-CNT-DISP
+006456     MOVE SPACES TO REPORT-RECORD
+006460     STRING "RECORDS REJECTED ............. " WS-CNT-DISP
+006470         DELIMITED BY SIZE INTO REPORT-RECORD
+006480     END-STRING
+006490     WRITE REPORT-RECORD
+006495     MOVE WS-SKIPPED-COUNT TO WS-CNT-DISP
+006496     MOVE SPACES TO REPORT-RECORD
+006500     STRING "RECORDS SKIPPED (CHECKPOINT) . " WS-CNT-DISP
+006510         DELIMITED BY SIZE INTO REPORT-RECORD
+006520     END-STRING
+006530     WRITE REPORT-RECORD.
+006540 5010-EXIT.
+006550     EXIT.
+006560
+006570 5020-CLOSE-FILES.
+006580     CLOSE INFILE
+006590     CLOSE REJECT-FILE
+006600     CLOSE REPORT-FILE
+006610     IF WS-STAGE-OPEN
+006620         CLOSE STAGE-FILE
+006630     END-IF
+006635     IF WS-TRANS-OPEN
+006636         CLOSE TRANS-FILE
+006637     END-IF.
+006640 5020-EXIT.
+006650     EXIT.
+006660
+006670*-----------------------------------------------------------------
+006680*  5100-ESCAPE-CHAR / 5200-ESCAPE-DQUOTE  --  double every
+006690*  occurrence of a given quote character in WS-ESC-IN, building
+006700*  WS-ESC-OUT.  Shared by the SQL single-quote escaping done
+006710*  before a value is quoted into a psql command and the CSV
+006720*  double-quote escaping used when staging rows for COPY.
+006730*-----------------------------------------------------------------
+006740 5100-ESCAPE-CHAR.
+006750     MOVE SPACES TO WS-ESC-OUT
+006760     MOVE 1 TO WS-ESC-OUT-IDX
+006770     PERFORM 5110-ESCAPE-ONE-CHAR THRU 5110-EXIT
+006780         VARYING WS-ESC-IDX FROM 1 BY 1
+006790             UNTIL WS-ESC-IDX > WS-ESC-LEN.
+006795 5100-EXIT.
+006800     EXIT.
+006810
+006820 5110-ESCAPE-ONE-CHAR.
+006830     IF WS-ESC-IN(WS-ESC-IDX:1) = WS-ESC-CHAR
+006840         MOVE WS-ESC-CHAR TO WS-ESC-OUT(WS-ESC-OUT-IDX:1)
+006850         ADD 1 TO WS-ESC-OUT-IDX
+006860         MOVE WS-ESC-CHAR TO WS-ESC-OUT(WS-ESC-OUT-IDX:1)
+006870         ADD 1 TO WS-ESC-OUT-IDX
+006880     ELSE
+006890         MOVE WS-ESC-IN(WS-ESC-IDX:1)
+006895             TO WS-ESC-OUT(WS-ESC-OUT-IDX:1)
+006900         ADD 1 TO WS-ESC-OUT-IDX
+006910     END-IF.
+006920 5110-EXIT.
+006930     EXIT.
+006940
+006950 5200-ESCAPE-DQUOTE.
+006960     MOVE '"' TO WS-ESC-CHAR
+006970     PERFORM 5100-ESCAPE-CHAR THRU 5100-EXIT.
+006980 5200-EXIT.
+006990     EXIT.
+006992
+006994*-----------------------------------------------------------------
+006996*  5150-CALC-OUT-LEN  --  trailing-space-trimmed length of
+006997*  WS-ESC-OUT, so callers can STRING it by reference modification
+006998*  instead of DELIMITED BY SPACE (which would stop at the first
+006999*  embedded space in a name like "Alice Example").  WS-ESC-OUT is
+007000*  only ever padded with trailing spaces by 5100-ESCAPE-CHAR, so a
+007001*  backward scan for the last non-space byte is safe.
+007002*-----------------------------------------------------------------
+007003 5150-CALC-OUT-LEN.
+007004     MOVE 60 TO WS-ESC-OUT-LEN
+007005     PERFORM 5160-TRIM-ONE-BYTE THRU 5160-EXIT
+007006         UNTIL WS-ESC-OUT(WS-ESC-OUT-LEN:1) NOT = SPACE
+007007             OR WS-ESC-OUT-LEN = 1.
+007008 5150-EXIT.
+007009     EXIT.
+007010
+007011 5160-TRIM-ONE-BYTE.
+007012     SUBTRACT 1 FROM WS-ESC-OUT-LEN.
+007013 5160-EXIT.
+007014     EXIT.
+007015
+007016*-----------------------------------------------------------------
+007017*  9999-ABORT-RUN  --  common abend path.  Never returns; it
+007018*  closes what it can and stops the run with a non-zero code.
+007040*-----------------------------------------------------------------
+007050 9999-ABORT-RUN.
+007060     DISPLAY "FILE2PG: " WS-ABORT-MSG
+007070     SET WS-ABORT TO TRUE
+007080     PERFORM 5010-WRITE-CONTROL-REPORT THRU 5010-EXIT
+007090     PERFORM 5020-CLOSE-FILES THRU 5020-EXIT
+007100     MOVE 16 TO RETURN-CODE
+007110     GO TO 9999-EXIT-PROGRAM.
+007120
+007130 9999-EXIT-PROGRAM.
+007140     STOP RUN.
