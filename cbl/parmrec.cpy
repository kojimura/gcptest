@@ -0,0 +1,24 @@
+000010*-----------------------------------------------------------------
+000020*  PARMREC.CPY
+000030*
+000040*  Shared connection-parameter record for the FILE2PG / PG2FILE
+000050*  suite.  Both programs read the same file-format parameter
+000060*  file (database host/name/user, and FILE2PG's load mode), so
+000070*  the layout is kept in one copybook to match INRECORD.CPY's
+000080*  drift-prevention rationale rather than carrying two identical
+000090*  01 PARM-RECORD definitions that could quietly diverge.
+000100*
+000110*  PARM-LOAD-MODE is only meaningful to FILE2PG; PG2FILE simply
+000120*  ignores it.
+000130*
+000140*  Modification History
+000150*  Date       Init  Description
+000160*  ---------- ----  ----------------------------------------------
+000170*  2026-08-09  kt   Pulled 01 PARM-RECORD out of FILE2PG and
+000180*                   PG2FILE's FDs into one shared copybook.
+000190*-----------------------------------------------------------------
+000200 01  PARM-RECORD.
+000210     05  PARM-DB-HOST        PIC X(40).
+000220     05  PARM-DB-NAME        PIC X(30).
+000230     05  PARM-DB-USER        PIC X(30).
+000240     05  PARM-LOAD-MODE      PIC X(04).
